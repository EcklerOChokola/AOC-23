@@ -0,0 +1,637 @@
+       identification division.
+               program-id. calibrate.
+               author. eckler.
+               date-written. 01/12/2023.
+
+       environment division.
+               input-output section.
+                   file-control.
+                   select INPUTFILE assign to dynamic WS-INPUT-FILENAME
+                   organization is indexed
+                   access mode is dynamic
+                   record key is INP-LINE-NO.
+                   select DETAIL-OUT assign to 'detail.txt'
+                   organization is line sequential
+                   file status is WS-DETAIL-STATUS.
+                   select EXCEPTION-OUT assign to 'exceptions.txt'
+                   organization is line sequential
+                   file status is WS-EXCEPTION-STATUS.
+                   select RECON-OUT assign to 'reconcile.txt'
+                   organization is line sequential
+                   file status is WS-RECON-STATUS.
+                   select OVERLAP-OUT assign to 'overlaps.txt'
+                   organization is line sequential
+                   file status is WS-OVERLAP-STATUS.
+                   select CHECKPOINT-FILE
+                   assign to dynamic WS-CHECKPOINT-FILENAME
+                   organization is line sequential
+                   file status is WS-CHECKPOINT-STATUS.
+                   select RUN-HISTORY assign to 'run-log.txt'
+                   organization is line sequential
+                   file status is WS-RUNHIST-STATUS.
+                   select STATS-OUT assign to 'stats.txt'
+                   organization is line sequential
+                   file status is WS-STATS-STATUS.
+                   select PAIRS-OUT assign to 'pairs.txt'
+                   organization is line sequential
+                   file status is WS-PAIRS-STATUS.
+
+       data division.
+               file section.
+               fd INPUTFILE.
+               copy "linerec.cpy".
+
+               fd DETAIL-OUT.
+               copy "detlrec.cpy".
+
+               fd EXCEPTION-OUT.
+               copy "excprec.cpy".
+
+               fd RECON-OUT.
+               copy "recnrec.cpy".
+
+               fd OVERLAP-OUT.
+               copy "ovlprec.cpy".
+
+               fd CHECKPOINT-FILE.
+               copy "chkprec.cpy".
+
+               fd RUN-HISTORY.
+               copy "runhrec.cpy".
+
+               fd STATS-OUT.
+               copy "statrec.cpy".
+
+               fd PAIRS-OUT.
+               copy "pairrec.cpy".
+
+               working-storage section.
+               01 WS-INPUT-FILENAME pic X(64).
+               01 CURRENT-LINE pic X(256).
+               01 LINE-NO      pic 9(6).
+               01 CHARINDEX    pic 9(3).
+               01 CHARCOUNT    pic 9(3).
+               01 CURRENTCHAR  pic X.
+               01 D-FIRSTD     pic 9.
+               01 D-LASTD      pic 9.
+               01 D-FIRSTREACHED pic A.
+               01 W-FIRSTD     pic 9.
+               01 W-LASTD      pic 9.
+               01 W-FIRSTREACHED pic A.
+               01 LINEVALUE    pic 9(2).
+               01 LINEVALUE-D  pic 9(2).
+               01 TOTAL        pic 9(5).
+               01 TOTAL-DIGITS pic 9(5).
+               01 WS-RUN-TOTAL pic 9(5).
+               01 WS-MATCH-LEN   pic 9(1).
+               01 WS-CURRENT-DIGIT pic 9.
+               01 WS-MATCH-END   pic 9(3).
+               01 WS-PREV-START  pic 9(3).
+               01 WS-PREV-END    pic 9(3).
+               01 EOFREACHED   pic A.
+               01 WS-INVALID-KEY pic A.
+               01 WS-MODE      pic X.
+               01 WS-CHECKPOINT-FILENAME pic X(64)
+                   value 'checkpoint.dat'.
+               01 WS-CHECKPOINT-STATUS   pic XX.
+               01 WS-CHECKPOINT-INTERVAL pic 9(4) value 50.
+               01 WS-RUNHIST-STATUS      pic XX.
+               01 WS-DETAIL-STATUS       pic XX.
+               01 WS-EXCEPTION-STATUS    pic XX.
+               01 WS-RECON-STATUS        pic XX.
+               01 WS-OVERLAP-STATUS      pic XX.
+               01 WS-STATS-STATUS        pic XX.
+               01 WS-PAIRS-STATUS        pic XX.
+               01 WS-LINE-COUNT          pic 9(6).
+               01 WS-VALID-COUNT         pic 9(6).
+               01 WS-MIN-VALUE           pic 9(2).
+               01 WS-MAX-VALUE           pic 9(2).
+               01 WS-AVG-VALUE           pic 9(3)V99.
+               01 WS-PI                  pic 9(2).
+               01 WS-PJ                  pic 9(2).
+               01 WS-PAIR-TABLE.
+                   05 WS-PAIR-ROW occurs 10 times.
+                       10 WS-PAIR-CELL occurs 10 times pic 9(6)
+                           value 0.
+
+               linkage section.
+               01 LS-INPUT-FILENAME pic X(64).
+               01 LS-TOTAL           pic 9(5).
+               01 LS-REPROCESS-LINE-NO pic 9(6).
+               01 LS-MODE              pic X.
+
+       procedure division using LS-INPUT-FILENAME LS-TOTAL
+               LS-REPROCESS-LINE-NO LS-MODE.
+               move LS-INPUT-FILENAME to WS-INPUT-FILENAME.
+               if WS-INPUT-FILENAME = space
+                   or WS-INPUT-FILENAME = low-value
+                   move 'input.dat' to WS-INPUT-FILENAME
+               end-if.
+
+               move LS-MODE to WS-MODE.
+               if WS-MODE not = 'D' and WS-MODE not = 'W'
+                   and WS-MODE not = 'B'
+                   move 'B' to WS-MODE
+               end-if.
+
+               move 0 to WS-LINE-COUNT.
+               move 0 to WS-VALID-COUNT.
+               move 0 to WS-MIN-VALUE.
+               move 0 to WS-MAX-VALUE.
+               move 0 to TOTAL.
+               move 0 to TOTAL-DIGITS.
+               move 0 to WS-RUN-TOTAL.
+               move 'F' to EOFREACHED.
+               move zero to WS-PAIR-TABLE.
+               if LS-REPROCESS-LINE-NO not = 0
+                   perform REPROCESS-ONE-LINE
+               else
+                   perform PROCESS-ALL-LINES
+               end-if.
+               perform WRITE-RUN-HISTORY.
+               perform WRITE-STATS-REPORT.
+
+               display "MODE  : "WS-MODE.
+               display "TOTAL : "TOTAL.
+               move TOTAL to LS-TOTAL.
+               goback.
+
+               PROCESS-ALL-LINES.
+                   perform LOAD-CHECKPOINT.
+                   open input INPUTFILE.
+                   if CHK-LAST-LINE-NO > 0
+                       and CHK-INPUT-FILENAME = WS-INPUT-FILENAME
+                       move CHK-TOTAL to TOTAL
+                       move CHK-TOTAL-DIGITS to TOTAL-DIGITS
+                       move CHK-LINE-COUNT to WS-LINE-COUNT
+                       move CHK-LAST-LINE-NO to INP-LINE-NO
+                       start INPUTFILE key is greater than INP-LINE-NO
+                           invalid key move 'T' to EOFREACHED
+                       end-start
+                   end-if.
+                   perform OPEN-AUDIT-FILES.
+                       perform until EOFREACHED='T'
+                           read INPUTFILE next record
+                               AT END move 'T' to EOFREACHED
+                               NOT AT END
+                                   move INP-LINE-NO to LINE-NO
+                                   move INP-LINE-TEXT to CURRENT-LINE
+                                   add 1 to WS-LINE-COUNT
+                                   perform READ-LINE
+                                   if FUNCTION MOD(LINE-NO
+                                       WS-CHECKPOINT-INTERVAL) = 0
+                                       perform WRITE-CHECKPOINT
+                                   end-if
+                           END-READ
+                       END-PERFORM.
+                   close INPUTFILE.
+                   close DETAIL-OUT.
+                   close EXCEPTION-OUT.
+                   if WS-MODE not = 'D'
+                       close RECON-OUT
+                       close OVERLAP-OUT
+                   end-if.
+                   perform CLEAR-CHECKPOINT.
+
+               OPEN-AUDIT-FILES.
+                   open extend DETAIL-OUT.
+                   if WS-DETAIL-STATUS = '35' or WS-DETAIL-STATUS = '05'
+                       close DETAIL-OUT
+                       open output DETAIL-OUT
+                   end-if.
+                   open extend EXCEPTION-OUT.
+                   if WS-EXCEPTION-STATUS = '35'
+                       or WS-EXCEPTION-STATUS = '05'
+                       close EXCEPTION-OUT
+                       open output EXCEPTION-OUT
+                   end-if.
+                   if WS-MODE not = 'D'
+                       open extend RECON-OUT
+                       if WS-RECON-STATUS = '35'
+                           or WS-RECON-STATUS = '05'
+                           close RECON-OUT
+                           open output RECON-OUT
+                       end-if
+                       open extend OVERLAP-OUT
+                       if WS-OVERLAP-STATUS = '35'
+                           or WS-OVERLAP-STATUS = '05'
+                           close OVERLAP-OUT
+                           open output OVERLAP-OUT
+                       end-if
+                   end-if.
+
+               LOAD-CHECKPOINT.
+                   move 0 to CHK-LAST-LINE-NO.
+                   move 0 to CHK-TOTAL.
+                   move 0 to CHK-TOTAL-DIGITS.
+                   move 0 to CHK-LINE-COUNT.
+                   move spaces to CHK-INPUT-FILENAME.
+                   open input CHECKPOINT-FILE.
+                   if WS-CHECKPOINT-STATUS = '00'
+                       read CHECKPOINT-FILE
+                           AT END continue
+                       END-READ
+                       close CHECKPOINT-FILE
+                   end-if.
+
+               WRITE-CHECKPOINT.
+                   move spaces to CHECKPOINT-LINE.
+                   move LINE-NO to CHK-LAST-LINE-NO.
+                   move TOTAL to CHK-TOTAL.
+                   move TOTAL-DIGITS to CHK-TOTAL-DIGITS.
+                   move WS-LINE-COUNT to CHK-LINE-COUNT.
+                   move WS-INPUT-FILENAME to CHK-INPUT-FILENAME.
+                   open output CHECKPOINT-FILE.
+                   write CHECKPOINT-LINE.
+                   close CHECKPOINT-FILE.
+
+               CLEAR-CHECKPOINT.
+                   move spaces to CHECKPOINT-LINE.
+                   move 0 to CHK-LAST-LINE-NO.
+                   move 0 to CHK-TOTAL.
+                   move 0 to CHK-TOTAL-DIGITS.
+                   move 0 to CHK-LINE-COUNT.
+                   move spaces to CHK-INPUT-FILENAME.
+                   open output CHECKPOINT-FILE.
+                   write CHECKPOINT-LINE.
+                   close CHECKPOINT-FILE.
+
+               REPROCESS-ONE-LINE.
+                   move LS-REPROCESS-LINE-NO to INP-LINE-NO.
+                   open input INPUTFILE.
+                   perform OPEN-AUDIT-FILES.
+                   set WS-INVALID-KEY to 'F'.
+                   read INPUTFILE record
+                       key is INP-LINE-NO
+                       invalid key set WS-INVALID-KEY to 'T'
+                   end-read.
+                   if WS-INVALID-KEY = 'T'
+                       display "NO SUCH LINE : "LS-REPROCESS-LINE-NO
+                   else
+                       move INP-LINE-NO to LINE-NO
+                       move INP-LINE-TEXT to CURRENT-LINE
+                       add 1 to WS-LINE-COUNT
+                       perform READ-LINE
+                   end-if.
+                   close INPUTFILE.
+                   close DETAIL-OUT.
+                   close EXCEPTION-OUT.
+                   if WS-MODE not = 'D'
+                       close RECON-OUT
+                       close OVERLAP-OUT
+                   end-if.
+
+               WRITE-RUN-HISTORY.
+                   move spaces to RUNHIST-LINE.
+                   move FUNCTION CURRENT-DATE to RH-TIMESTAMP.
+                   move WS-INPUT-FILENAME to RH-INPUT-FILENAME.
+                   move WS-MODE to RH-MODE.
+                   move WS-LINE-COUNT to RH-RECORD-COUNT.
+                   move TOTAL to RH-TOTAL.
+                   open extend RUN-HISTORY.
+                   if WS-RUNHIST-STATUS = '35'
+                       or WS-RUNHIST-STATUS = '05'
+                       close RUN-HISTORY
+                       open output RUN-HISTORY
+                   end-if.
+                   write RUNHIST-LINE.
+                   close RUN-HISTORY.
+
+               WRITE-STATS-REPORT.
+                   if WS-VALID-COUNT > 0
+                       compute WS-AVG-VALUE rounded =
+                           WS-RUN-TOTAL / WS-VALID-COUNT
+                   else
+                       move 0 to WS-AVG-VALUE
+                   end-if.
+                   open extend STATS-OUT.
+                   if WS-STATS-STATUS = '35' or WS-STATS-STATUS = '05'
+                       close STATS-OUT
+                       open output STATS-OUT
+                   end-if.
+                   move spaces to STATS-LINE.
+                   move WS-VALID-COUNT to STAT-COUNT.
+                   move WS-MIN-VALUE to STAT-MIN.
+                   move WS-MAX-VALUE to STAT-MAX.
+                   move WS-AVG-VALUE to STAT-AVG.
+                   write STATS-LINE.
+                   close STATS-OUT.
+
+                   open extend PAIRS-OUT.
+                   if WS-PAIRS-STATUS = '35' or WS-PAIRS-STATUS = '05'
+                       close PAIRS-OUT
+                       open output PAIRS-OUT
+                   end-if.
+                   perform varying WS-PI from 1 by 1 until WS-PI > 10
+                       perform varying WS-PJ from 1 by 1
+                           until WS-PJ > 10
+                           if WS-PAIR-CELL(WS-PI, WS-PJ) > 0
+                               move spaces to PAIR-LINE
+                               compute PAIR-FIRSTD = WS-PI - 1
+                               compute PAIR-LASTD = WS-PJ - 1
+                               move WS-PAIR-CELL(WS-PI, WS-PJ)
+                                   to PAIR-COUNT
+                               write PAIR-LINE
+                           end-if
+                       end-perform
+                   end-perform.
+                   close PAIRS-OUT.
+
+               TALLY-STATS.
+                   add 1 to WS-VALID-COUNT.
+                   if WS-VALID-COUNT = 1
+                       move LINEVALUE to WS-MIN-VALUE
+                       move LINEVALUE to WS-MAX-VALUE
+                   else
+                       if LINEVALUE < WS-MIN-VALUE
+                           move LINEVALUE to WS-MIN-VALUE
+                       end-if
+                       if LINEVALUE > WS-MAX-VALUE
+                           move LINEVALUE to WS-MAX-VALUE
+                       end-if
+                   end-if.
+                   compute WS-PI = DET-FIRSTD + 1.
+                   compute WS-PJ = DET-LASTD + 1.
+                   add 1 to WS-PAIR-CELL(WS-PI, WS-PJ).
+
+               READ-LINE.
+                   move 0 to CHARCOUNT.
+                   inspect CURRENT-LINE TALLYING CHARCOUNT
+                       for characters
+                       before X"00".
+
+                   if WS-MODE = 'D' or WS-MODE = 'B'
+                       perform SCAN-DIGITS-ONLY
+                   end-if.
+                   if WS-MODE = 'W' or WS-MODE = 'B'
+                       perform SCAN-DIGITS-AND-WORDS
+                   end-if.
+
+                   evaluate true
+                       when WS-MODE = 'D'
+                           if D-FIRSTREACHED not = 'T'
+                               move spaces to EXCEPTION-LINE
+                               move LINE-NO to EXC-LINE-NO
+                               move WS-INPUT-FILENAME
+                                   to EXC-INPUT-FILENAME
+                               move CURRENT-LINE to EXC-CURRENT-LINE
+                               write EXCEPTION-LINE
+                           else
+                               string D-FIRSTD, D-LASTD into LINEVALUE
+                               add LINEVALUE to TOTAL
+                               add LINEVALUE to WS-RUN-TOTAL
+                               move spaces to DETAIL-LINE
+                               move LINE-NO to DET-LINE-NO
+                               move WS-INPUT-FILENAME
+                                   to DET-INPUT-FILENAME
+                               move CURRENT-LINE to DET-CURRENT-LINE
+                               move D-FIRSTD to DET-FIRSTD
+                               move D-LASTD to DET-LASTD
+                               move LINEVALUE to DET-LINEVALUE
+                               write DETAIL-LINE
+                               perform TALLY-STATS
+                           end-if
+                       when WS-MODE = 'W'
+                           if W-FIRSTREACHED not = 'T'
+                               move spaces to EXCEPTION-LINE
+                               move LINE-NO to EXC-LINE-NO
+                               move WS-INPUT-FILENAME
+                                   to EXC-INPUT-FILENAME
+                               move CURRENT-LINE to EXC-CURRENT-LINE
+                               write EXCEPTION-LINE
+                           else
+                               string W-FIRSTD, W-LASTD into LINEVALUE
+                               add LINEVALUE to TOTAL
+                               add LINEVALUE to WS-RUN-TOTAL
+                               move spaces to DETAIL-LINE
+                               move LINE-NO to DET-LINE-NO
+                               move WS-INPUT-FILENAME
+                                   to DET-INPUT-FILENAME
+                               move CURRENT-LINE to DET-CURRENT-LINE
+                               move W-FIRSTD to DET-FIRSTD
+                               move W-LASTD to DET-LASTD
+                               move LINEVALUE to DET-LINEVALUE
+                               write DETAIL-LINE
+                               perform TALLY-STATS
+                           end-if
+                       when other
+                           if W-FIRSTREACHED not = 'T'
+                               move spaces to EXCEPTION-LINE
+                               move LINE-NO to EXC-LINE-NO
+                               move WS-INPUT-FILENAME
+                                   to EXC-INPUT-FILENAME
+                               move CURRENT-LINE to EXC-CURRENT-LINE
+                               write EXCEPTION-LINE
+                           else
+                               string W-FIRSTD, W-LASTD into LINEVALUE
+                               add LINEVALUE to TOTAL
+                               add LINEVALUE to WS-RUN-TOTAL
+                               move spaces to DETAIL-LINE
+                               move LINE-NO to DET-LINE-NO
+                               move WS-INPUT-FILENAME
+                                   to DET-INPUT-FILENAME
+                               move CURRENT-LINE to DET-CURRENT-LINE
+                               move W-FIRSTD to DET-FIRSTD
+                               move W-LASTD to DET-LASTD
+                               move LINEVALUE to DET-LINEVALUE
+                               write DETAIL-LINE
+                               perform TALLY-STATS
+
+                               if D-FIRSTREACHED = 'T'
+                                   string D-FIRSTD, D-LASTD
+                                       into LINEVALUE-D
+                                   add LINEVALUE-D to TOTAL-DIGITS
+                                   if LINEVALUE-D not = LINEVALUE
+                                       move spaces to RECONCILE-LINE
+                                       move LINE-NO to REC-LINE-NO
+                                       move WS-INPUT-FILENAME
+                                           to REC-INPUT-FILENAME
+                                       move CURRENT-LINE
+                                           to REC-CURRENT-LINE
+                                       move LINEVALUE-D
+                                           to REC-DIGITS-VALUE
+                                       move LINEVALUE to REC-WORDS-VALUE
+                                       write RECONCILE-LINE
+                                   end-if
+                               end-if
+                           end-if
+                   end-evaluate.
+
+               SCAN-DIGITS-ONLY.
+                   set CHARINDEX to 1.
+                   set D-FIRSTREACHED to 'F'.
+                   perform until CHARINDEX=CHARCOUNT
+                       or D-FIRSTREACHED='T'
+                       set CURRENTCHAR to CURRENT-LINE(CHARINDEX:1)
+                       if CURRENTCHAR numeric
+                           set D-FIRSTD to CURRENTCHAR
+                           set D-FIRSTREACHED to 'T'
+                       else
+                           add 1 to CHARINDEX
+                       end-if
+                   end-perform.
+
+                   if D-FIRSTREACHED = 'T'
+                       perform until CHARINDEX=CHARCOUNT
+                           set CURRENTCHAR to CURRENT-LINE(CHARINDEX:1)
+                           if CURRENTCHAR numeric
+                               set D-LASTD to CURRENTCHAR
+                           end-if
+                           add 1 to CHARINDEX
+                       end-perform
+                   end-if.
+
+               SCAN-DIGITS-AND-WORDS.
+                   set CHARINDEX to 1.
+                   set W-FIRSTREACHED to 'F'.
+                   move 0 to WS-PREV-START.
+                   move 0 to WS-PREV-END.
+                   perform until CHARINDEX=CHARCOUNT
+                       or W-FIRSTREACHED='T'
+                       set CURRENTCHAR to CURRENT-LINE(CHARINDEX:1)
+                       move 0 to WS-MATCH-LEN
+                       if CURRENTCHAR numeric
+                           set W-FIRSTD to CURRENTCHAR
+                           set W-FIRSTREACHED to 'T'
+                           move 1 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:3)="one"
+                           set W-FIRSTD to 1
+                           set W-FIRSTREACHED to 'T'
+                           move 3 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:3)="two"
+                           set W-FIRSTD to 2
+                           set W-FIRSTREACHED to 'T'
+                           move 3 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:5)="three"
+                           set W-FIRSTD to 3
+                           set W-FIRSTREACHED to 'T'
+                           move 5 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:4)="four"
+                           set W-FIRSTD to 4
+                           set W-FIRSTREACHED to 'T'
+                           move 4 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:4)="five"
+                           set W-FIRSTD to 5
+                           set W-FIRSTREACHED to 'T'
+                           move 4 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:3)="six"
+                           set W-FIRSTD to 6
+                           set W-FIRSTREACHED to 'T'
+                           move 3 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:5)="seven"
+                           set W-FIRSTD to 7
+                           set W-FIRSTREACHED to 'T'
+                           move 5 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:5)="eight"
+                           set W-FIRSTD to 8
+                           set W-FIRSTREACHED to 'T'
+                           move 5 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:4)="nine"
+                           set W-FIRSTD to 9
+                           set W-FIRSTREACHED to 'T'
+                           move 4 to WS-MATCH-LEN
+                       else
+                       if CURRENT-LINE(CHARINDEX:4)="zero"
+                           set W-FIRSTD to 0
+                           set W-FIRSTREACHED to 'T'
+                           move 4 to WS-MATCH-LEN
+                       else
+                           add 1 to CHARINDEX
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       end-if
+                       if WS-MATCH-LEN > 0
+                           move W-FIRSTD to WS-CURRENT-DIGIT
+                           perform OVERLAP-CHECK
+                       end-if
+                   end-perform.
+
+                   if W-FIRSTREACHED = 'T'
+                       perform until CHARINDEX=CHARCOUNT
+                           set CURRENTCHAR to CURRENT-LINE(CHARINDEX:1)
+                           move 0 to WS-MATCH-LEN
+                           if CURRENTCHAR numeric
+                               set W-LASTD to CURRENTCHAR
+                               move 1 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:3)="one"
+                               set W-LASTD to 1
+                               move 3 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:3)="two"
+                               set W-LASTD to 2
+                               move 3 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:5)="three"
+                               set W-LASTD to 3
+                               move 5 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:4)="four"
+                               set W-LASTD to 4
+                               move 4 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:4)="five"
+                               set W-LASTD to 5
+                               move 4 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:3)="six"
+                               set W-LASTD to 6
+                               move 3 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:5)="seven"
+                               set W-LASTD to 7
+                               move 5 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:5)="eight"
+                               set W-LASTD to 8
+                               move 5 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:4)="nine"
+                               set W-LASTD to 9
+                               move 4 to WS-MATCH-LEN
+                           end-if
+                           if CURRENT-LINE(CHARINDEX:4)="zero"
+                               set W-LASTD to 0
+                               move 4 to WS-MATCH-LEN
+                           end-if
+                           if WS-MATCH-LEN > 0
+                               move W-LASTD to WS-CURRENT-DIGIT
+                               perform OVERLAP-CHECK
+                           end-if
+                           add 1 to CHARINDEX
+                       end-perform
+                   end-if.
+
+               OVERLAP-CHECK.
+                   compute WS-MATCH-END = CHARINDEX + WS-MATCH-LEN - 1.
+                   if CHARINDEX > WS-PREV-START
+                       and CHARINDEX <= WS-PREV-END
+                       move spaces to OVERLAP-LINE
+                       move LINE-NO to OVL-LINE-NO
+                       move WS-INPUT-FILENAME to OVL-INPUT-FILENAME
+                       move CURRENT-LINE to OVL-CURRENT-LINE
+                       move CHARINDEX to OVL-POSITION
+                       move WS-CURRENT-DIGIT to OVL-DIGIT
+                       write OVERLAP-LINE
+                   end-if.
+                   move CHARINDEX to WS-PREV-START.
+                   if WS-MATCH-END > WS-PREV-END
+                       move WS-MATCH-END to WS-PREV-END
+                   end-if.
