@@ -0,0 +1,13 @@
+//BATCHCAL JOB (ACCTNO),'CALIBRATION BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Runs BATCHDRV once for the December 2023 calibration window.
+//* BATCHDRV reads BATCHLIST, calling the calibration program once
+//* per dated input file and rolling up a control-break report
+//* plus a grand total across the whole window. (req 002)
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=BATCHDRV,PARM='DATA/BATCHLIST.TXT'
+//STEPLIB  DD   DSN=CALIB.LOADLIB,DISP=SHR
+//BATCHLST DD   DSN=CALIB.INPUT.BATCHLIST,DISP=SHR
+//BATCHRPT DD   DSN=CALIB.OUTPUT.BATCHRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
