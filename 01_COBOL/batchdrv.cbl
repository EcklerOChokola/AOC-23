@@ -0,0 +1,84 @@
+       identification division.
+               program-id. batchdrv.
+               author. eckler.
+               date-written. 01/12/2023.
+
+       environment division.
+               input-output section.
+                   file-control.
+                   select MANIFEST assign to dynamic
+                   WS-MANIFEST-FILENAME
+                   organization is line sequential.
+                   select BATCH-REPORT assign to 'batch-report.txt'
+                   organization is line sequential.
+
+       data division.
+               file section.
+               fd MANIFEST.
+               01 MANIFEST-LINE pic X(64).
+
+               fd BATCH-REPORT.
+               copy "ctlbrec.cpy".
+
+               working-storage section.
+               01 WS-MANIFEST-FILENAME pic X(64)
+                   value 'data/batchlist.txt'.
+               01 WS-DAY-FILENAME      pic X(64).
+      *>   Built per day from WS-DAY-FILENAME in RUN-ONE-DAY so each
+      *>   day's indexed dataset has its own name - a constant literal
+      *>   here would make calibrate.cbl's filename-keyed checkpoint
+      *>   guard vacuously true across every day in the batch. (req
+      *>   002/004 review fix)
+               01 WS-DAY-INDEXED-NAME  pic X(64).
+               01 WS-DAY-TOTAL         pic 9(5).
+               01 WS-GRAND-TOTAL       pic 9(6) value 0.
+               01 WS-DAY-COUNT         pic 9(4) value 0.
+               01 WS-NO-REPROCESS      pic 9(6) value 0.
+               01 MANIFEST-EOF         pic A value 'F'.
+
+               linkage section.
+               01 LS-MANIFEST-FILENAME pic X(64).
+
+       procedure division using LS-MANIFEST-FILENAME.
+               if LS-MANIFEST-FILENAME not = space
+                   and LS-MANIFEST-FILENAME not = low-value
+                   move LS-MANIFEST-FILENAME to WS-MANIFEST-FILENAME
+               end-if.
+
+               open input MANIFEST.
+               open output BATCH-REPORT.
+                   perform until MANIFEST-EOF = 'T'
+                       read MANIFEST into WS-DAY-FILENAME
+                           AT END move 'T' to MANIFEST-EOF
+                           NOT AT END perform RUN-ONE-DAY
+                       END-READ
+                   END-PERFORM.
+               close MANIFEST.
+
+               move "GRAND TOTAL" to CTLB-LABEL.
+               move WS-GRAND-TOTAL to CTLB-TOTAL.
+               write CTLB-LINE.
+               close BATCH-REPORT.
+
+               display "DAYS PROCESSED : "WS-DAY-COUNT.
+               display "GRAND TOTAL    : "WS-GRAND-TOTAL.
+               goback.
+
+               RUN-ONE-DAY.
+                   move 0 to WS-DAY-TOTAL.
+                   move spaces to WS-DAY-INDEXED-NAME.
+                   string WS-DAY-FILENAME delimited by space
+                       ".dat" delimited by size
+                       into WS-DAY-INDEXED-NAME
+                   end-string.
+                   call 'loadidx' using WS-DAY-FILENAME
+                       WS-DAY-INDEXED-NAME
+                   end-call.
+                   call 'first' using WS-DAY-INDEXED-NAME WS-DAY-TOTAL
+                       WS-NO-REPROCESS
+                   end-call.
+                   add 1 to WS-DAY-COUNT.
+                   add WS-DAY-TOTAL to WS-GRAND-TOTAL.
+                   move WS-DAY-FILENAME to CTLB-LABEL.
+                   move WS-DAY-TOTAL to CTLB-TOTAL.
+                   write CTLB-LINE.
