@@ -0,0 +1,10 @@
+      *>   Digit-pair distribution record - one row per (first digit,
+      *>   last digit) combination that actually occurred this run,
+      *>   written to pairs.txt alongside the stats.txt summary.
+      *>   (req 009)
+       01 PAIR-LINE.
+           05 PAIR-FIRSTD  pic 9.
+           05 filler       pic X(1)  value space.
+           05 PAIR-LASTD   pic 9.
+           05 filler       pic X(1)  value space.
+           05 PAIR-COUNT   pic 9(6).
