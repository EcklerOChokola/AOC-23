@@ -0,0 +1,14 @@
+      *>   Run-history audit record - one row appended to run-log.txt
+      *>   at the end of every run (standalone or batch-driven) so
+      *>   there is a permanent record of when a file was calibrated,
+      *>   under what mode, and what it totalled to. (req 007)
+       01 RUNHIST-LINE.
+           05 RH-TIMESTAMP       pic X(21).
+           05 filler             pic X(1)  value space.
+           05 RH-INPUT-FILENAME  pic X(64).
+           05 filler             pic X(1)  value space.
+           05 RH-MODE            pic X.
+           05 filler             pic X(1)  value space.
+           05 RH-RECORD-COUNT    pic 9(6).
+           05 filler             pic X(1)  value space.
+           05 RH-TOTAL           pic 9(5).
