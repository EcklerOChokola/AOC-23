@@ -0,0 +1,19 @@
+      *>   Detail record - one row per INPUTFILE record processed.
+      *>   Shared by first.cbl, second.cbl and calibrate.cbl so the
+      *>   layout only has to change in one place. (req 000)
+       01 DETAIL-LINE.
+      *>   Source input filename this row came from, so a multi-day
+      *>   batch run's detail.txt can be told apart by day once rows
+      *>   from more than one day accumulate in the same EXTENDed
+      *>   file. (req 000/002 review fix)
+           05 DET-INPUT-FILENAME pic X(64).
+           05 filler           pic X(1)  value space.
+           05 DET-LINE-NO      pic 9(6).
+           05 filler           pic X(1)  value space.
+           05 DET-CURRENT-LINE pic X(256).
+           05 filler           pic X(1)  value space.
+           05 DET-FIRSTD       pic 9.
+           05 filler           pic X(1)  value space.
+           05 DET-LASTD        pic 9.
+           05 filler           pic X(1)  value space.
+           05 DET-LINEVALUE    pic 9(3).
