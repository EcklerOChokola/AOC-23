@@ -0,0 +1,6 @@
+      *>   Indexed INPUTFILE record, keyed by line number so any one
+      *>   record can be pulled and reprocessed without a full rerun
+      *>   of READ-LINE against the whole file. (req 003)
+       01 INPUT-FILE.
+           05 INP-LINE-NO      pic 9(6).
+           05 INP-LINE-TEXT    pic X(256).
