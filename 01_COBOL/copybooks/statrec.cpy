@@ -0,0 +1,12 @@
+      *>   End-of-job summary record - one row per run, written to
+      *>   stats.txt. Covers the lines this invocation actually
+      *>   scanned; a resumed run only reports on the lines processed
+      *>   since the last checkpoint, not the whole file. (req 009)
+       01 STATS-LINE.
+           05 STAT-COUNT   pic 9(6).
+           05 filler       pic X(1)  value space.
+           05 STAT-MIN     pic 9(2).
+           05 filler       pic X(1)  value space.
+           05 STAT-MAX     pic 9(2).
+           05 filler       pic X(1)  value space.
+           05 STAT-AVG     pic 9(3)V99.
