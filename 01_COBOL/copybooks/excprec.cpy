@@ -0,0 +1,14 @@
+      *>   Exception record - written whenever READ-LINE never finds a
+      *>   digit (or digit-word) on the line, so it is kept out of
+      *>   TOTAL instead of silently reusing the prior record's FIRSTD
+      *>   / LASTD. (req 001)
+       01 EXCEPTION-LINE.
+      *>   Source input filename this row came from, so a multi-day
+      *>   batch run's exceptions.txt can be told apart by day once
+      *>   rows from more than one day accumulate in the same EXTENDed
+      *>   file. (req 001/002 review fix)
+           05 EXC-INPUT-FILENAME pic X(64).
+           05 filler           pic X(1)  value space.
+           05 EXC-LINE-NO      pic 9(6).
+           05 filler           pic X(1)  value space.
+           05 EXC-CURRENT-LINE pic X(256).
