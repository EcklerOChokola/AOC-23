@@ -0,0 +1,23 @@
+      *>   Overlap diagnostic record - written whenever the word scan
+      *>   matches a spelled-out digit that shares a character with
+      *>   the digit matched just before it (e.g. "eightwo", "twone"),
+      *>   so a reviewer can see which lines depend on overlap
+      *>   handling rather than ordinary whitespace-separated words.
+      *>   (req 006)
+       01 OVERLAP-LINE.
+      *>   Source input filename this row came from, so a multi-day
+      *>   batch run's overlaps.txt can be told apart by day once rows
+      *>   from more than one day accumulate in the same EXTENDed
+      *>   file. (req 006/002 review fix)
+           05 OVL-INPUT-FILENAME pic X(64).
+           05 filler            pic X(1)  value space.
+           05 OVL-LINE-NO       pic 9(6).
+           05 filler            pic X(1)  value space.
+           05 OVL-CURRENT-LINE  pic X(256).
+           05 filler            pic X(1)  value space.
+           05 OVL-POSITION      pic 9(3).
+           05 filler            pic X(1)  value space.
+      *>   Digit W-FIRSTD/W-LASTD ended up resolving to at this match,
+      *>   so a reviewer can verify the overlap was picked correctly
+      *>   without re-deriving it by hand. (req 006 review fix)
+           05 OVL-DIGIT         pic 9.
