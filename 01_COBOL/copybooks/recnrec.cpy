@@ -0,0 +1,18 @@
+      *>   Reconciliation record - written only when mode is 'B' (both)
+      *>   and the digits-only total disagrees with the digits+words
+      *>   total for the same line, so a reviewer can see exactly
+      *>   where the two calibration methods diverged. (req 005)
+       01 RECONCILE-LINE.
+      *>   Source input filename this row came from, so a multi-day
+      *>   batch run's reconcile.txt can be told apart by day once
+      *>   rows from more than one day accumulate in the same EXTENDed
+      *>   file. (req 005/002 review fix)
+           05 REC-INPUT-FILENAME pic X(64).
+           05 filler             pic X(1)  value space.
+           05 REC-LINE-NO        pic 9(6).
+           05 filler             pic X(1)  value space.
+           05 REC-CURRENT-LINE   pic X(256).
+           05 filler             pic X(1)  value space.
+           05 REC-DIGITS-VALUE   pic 9(2).
+           05 filler             pic X(1)  value space.
+           05 REC-WORDS-VALUE    pic 9(2).
