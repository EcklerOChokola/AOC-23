@@ -0,0 +1,8 @@
+      *>   Control-break line for the batch driver's report - one row
+      *>   per dated input file, plus a final grand-total row. (req 002)
+       01 CTLB-LINE.
+      *>   Sized to match batchdrv.cbl's WS-DAY-FILENAME (X(64)) so a
+      *>   long dated filename/path doesn't silently truncate in the
+      *>   control-break report. (req 002 review fix)
+           05 CTLB-LABEL       pic X(64).
+           05 CTLB-TOTAL       pic 9(6).
