@@ -0,0 +1,21 @@
+      *>   Checkpoint record - last line number successfully processed
+      *>   plus the running TOTAL at that point, so a rerun can resume
+      *>   instead of reprocessing the whole file. (req 004)
+       01 CHECKPOINT-LINE.
+           05 CHK-LAST-LINE-NO pic 9(6).
+           05 filler           pic X(1)  value space.
+           05 CHK-TOTAL        pic 9(5).
+           05 filler           pic X(1)  value space.
+           05 CHK-TOTAL-DIGITS pic 9(5).
+           05 filler           pic X(1)  value space.
+      *>   Whole-file line count as of the last checkpoint, so a
+      *>   resumed run's WS-LINE-COUNT (and RH-RECORD-COUNT) reflect
+      *>   every line processed so far rather than just the tail
+      *>   segment read since the checkpoint. (req 007 review fix)
+           05 CHK-LINE-COUNT   pic 9(6).
+           05 filler           pic X(1)  value space.
+      *>   Input filename the above figures belong to, so a checkpoint
+      *>   left over from one input file is never mistaken for one
+      *>   belonging to a different file on the next run. (req 004/002
+      *>   review fix)
+           05 CHK-INPUT-FILENAME pic X(64).
