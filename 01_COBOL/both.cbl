@@ -0,0 +1,22 @@
+       identification division.
+               program-id. both.
+               author. eckler.
+               date-written. 01/12/2023.
+
+       environment division.
+
+       data division.
+               working-storage section.
+               01 WS-MODE pic X value 'B'.
+
+               linkage section.
+               01 LS-INPUT-FILENAME pic X(64).
+               01 LS-TOTAL           pic 9(5).
+               01 LS-REPROCESS-LINE-NO pic 9(6).
+
+       procedure division using LS-INPUT-FILENAME LS-TOTAL
+               LS-REPROCESS-LINE-NO.
+               call 'calibrate' using LS-INPUT-FILENAME LS-TOTAL
+                   LS-REPROCESS-LINE-NO WS-MODE
+               end-call.
+               goback.
