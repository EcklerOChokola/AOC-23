@@ -0,0 +1,63 @@
+       identification division.
+               program-id. loadidx.
+               author. eckler.
+               date-written. 01/12/2023.
+
+       environment division.
+               input-output section.
+                   file-control.
+                   select SOURCE-FILE
+                   assign to dynamic WS-SOURCE-FILENAME
+                   organization is line sequential.
+                   select INPUTFILE assign to dynamic WS-INPUT-FILENAME
+                   organization is indexed
+                   access mode is sequential
+                   record key is INP-LINE-NO.
+
+       data division.
+               file section.
+               fd SOURCE-FILE.
+               01 SOURCE-LINE  pic X(256).
+
+               fd INPUTFILE.
+               copy "linerec.cpy".
+
+               working-storage section.
+               01 WS-SOURCE-FILENAME pic X(64) value 'input.txt'.
+               01 WS-INPUT-FILENAME  pic X(64) value 'input.dat'.
+               01 WS-LINE-NO         pic 9(6)  value 0.
+               01 SOURCE-EOF         pic A     value 'F'.
+
+               linkage section.
+               01 LS-SOURCE-FILENAME pic X(64).
+               01 LS-INPUT-FILENAME  pic X(64).
+
+       procedure division using LS-SOURCE-FILENAME
+               LS-INPUT-FILENAME.
+               move 0 to WS-LINE-NO.
+               move 'F' to SOURCE-EOF.
+               if LS-SOURCE-FILENAME not = space
+                   and LS-SOURCE-FILENAME not = low-value
+                   move LS-SOURCE-FILENAME to WS-SOURCE-FILENAME
+               end-if.
+               if LS-INPUT-FILENAME not = space
+                   and LS-INPUT-FILENAME not = low-value
+                   move LS-INPUT-FILENAME to WS-INPUT-FILENAME
+               end-if.
+
+               open input SOURCE-FILE.
+               open output INPUTFILE.
+                   perform until SOURCE-EOF = 'T'
+                       read SOURCE-FILE into SOURCE-LINE
+                           AT END move 'T' to SOURCE-EOF
+                           NOT AT END
+                               add 1 to WS-LINE-NO
+                               move WS-LINE-NO to INP-LINE-NO
+                               move SOURCE-LINE to INP-LINE-TEXT
+                               write INPUT-FILE
+                       END-READ
+                   END-PERFORM.
+               close SOURCE-FILE.
+               close INPUTFILE.
+               display "LINES LOADED : "WS-LINE-NO.
+               goback.
